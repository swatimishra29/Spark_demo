@@ -1,50 +1,611 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NRS-WRK6520.
-	     AUTHOR. DST. MODIFIED BY SHREENI.
-	     DATE WRITTEN. 07/01/2009.
-	     DATE COMPILED. 07/01/2009.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       FILE-CONTROL.
-	         SELECT NRS-WRK6520 ASSIGN TO "FNAME".
-       DATA DIVISION.
-       FILE SECTION.
-       FD  NRS-WRK6520.
-       01  NRS-WRK6520.                                                             
-           05  RECORD-CODE                       PIC X(1).                      
-           05  FUND-CODE                         PIC 9(7).                      
-           05  DETAIL-DATA-AREA.                                                
-               10  MGMT-CODE                     PIC X(2).                      
-               10  STATE-CODE                    PIC 9(3).                      
-               10  SUPER-SHEET-DATE              PIC 9(8).                      
-               10  MTD-REPEAT-AMT-CDE            PIC X(1).                      
-               10  MTD-REPEAT-AMT                PIC 9(15)V9(2).                
-               10  SHARES-CODE                   PIC X(1).                      
-               10  SHARE-DATA                    PIC 9(13)V9(4).                
-               10  DOLLAR-CODE                   PIC X(1).                      
-               10  AMOUNT-DATA                   PIC 9(15)V9(2).                
-               10  MTD-REOPEN-AMT-CDE            PIC X(1).                      
-               10  MTD-REOPEN-AMT                PIC 9(15)V9(2).                
-           05  HEADER-DATA-AREA REDEFINES DETAIL-DATA-AREA.                     
-               10  FILLER                        PIC X(5).                      
-               10  SUPER-SHEET-DATE              PIC 9(8).                      
-               10  MGMT-NAME                     PIC X(10).                     
-               10  SYSTEM-CODE                   PIC X(3).                      
-               10  SOURCE-CODE                   PIC X(1).                      
-               10  FILE-TYPE                     PIC X(1).                      
-               10  FILLER                        PIC X(57).                     
-           05  TRAILER-DATA-AREA REDEFINES DETAIL-DATA-AREA.                    
-               10  MTD-REPEAT-AMT-CDE            PIC X(1).                      
-               10  MTD-REPEAT-AMT                PIC 9(15)V9(2).                
-               10  TOTAL-RECS                    PIC 9(5).                      
-               10  SHARES-CODE                   PIC X(1).                      
-               10  SHARE-DATA                    PIC 9(13)V9(4).                
-               10  DOLLAR-CODE                   PIC X(1).                      
-               10  AMOUNT-DATA                   PIC 9(15)V9(2).                
-               10  MTD-REOPEN-AMT-CDE            PIC X(1).                      
-               10  MTD-REOPEN-AMT                PIC 9(15)V9(2).                
-               10  FILLER                        PIC X(8).                      
-           05  FILLER                            PIC X(27).   
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-        STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NRS-WRK6520.
+	     AUTHOR. DST. MODIFIED BY SHREENI.
+	     DATE WRITTEN. 07/01/2009.
+	     DATE COMPILED. 07/01/2009.
+      *    MODIFIED BY AGENT - ADDED LOAD/RECONCILIATION LOGIC,
+      *    CHECKPOINT/RESTART, AUDIT TRAIL AND FIELD EDITS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WRK6520-FILE ASSIGN TO "FNAME"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NRS-WRK6520-KEY
+               FILE STATUS IS WS-WRK6520-STATUS.
+           SELECT WRK6520-CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT WRK6520-AUDIT-FILE ASSIGN TO "AUDTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT WRK6520-RPT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WRK6520-FILE.
+           COPY WRK6520.
+       FD  WRK6520-CKPT-FILE.
+           COPY WRK6520K.
+       FD  WRK6520-AUDIT-FILE.
+           COPY WRK6520A.
+       FD  WRK6520-RPT-FILE.
+       01  WRK6520-RPT-LINE                      PIC X(132).
+       WORKING-STORAGE SECTION.
+           COPY WRK6520M.
+           COPY WRK6520S.
+       01  WS-FILE-STATUSES.
+           05  WS-WRK6520-STATUS                 PIC X(2).
+           05  WS-CKPT-STATUS                    PIC X(2).
+           05  WS-AUDIT-STATUS                   PIC X(2).
+           05  WS-RPT-STATUS                     PIC X(2).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                         PIC X(1) VALUE 'N'.
+               88  WS-EOF                          VALUE 'Y'.
+           05  WS-RESTART-SW                     PIC X(1) VALUE 'N'.
+           05  WS-HEADER-SEEN-SW                  PIC X(1) VALUE 'N'.
+           05  WS-TRAILER-SEEN-SW                 PIC X(1) VALUE 'N'.
+           05  WS-RECON-PASS-SW                  PIC X(1) VALUE 'Y'.
+           05  WS-VALID-SW                       PIC X(1) VALUE 'Y'.
+           05  WS-RPT-OPEN-SW                     PIC X(1) VALUE 'N'.
+       01  WS-CKPT-INTERVAL                      PIC 9(9) VALUE 1000.
+       01  WS-RECS-SINCE-CKPT                    PIC 9(9) VALUE 0.
+       01  WS-COUNTS.
+           05  WS-DETAIL-COUNT                   PIC 9(9) VALUE 0.
+           05  WS-ADJUSTMENT-COUNT                PIC 9(9) VALUE 0.
+           05  WS-REJECT-COUNT                   PIC 9(9) VALUE 0.
+       01  WS-ACCUMULATORS.
+           05  WS-ACC-AMOUNT                PIC S9(15)V9(2) VALUE 0.
+           05  WS-ACC-SHARE                 PIC S9(13)V9(4) VALUE 0.
+           05  WS-ACC-REPEAT-AMT            PIC S9(15)V9(2) VALUE 0.
+           05  WS-ACC-REOPEN-AMT            PIC S9(15)V9(2) VALUE 0.
+       01  WS-HEADER-SAVE.
+           05  WS-SAVE-SUPER-SHEET-DATE          PIC 9(8).
+           05  WS-SAVE-MGMT-NAME                 PIC X(10).
+           05  WS-SAVE-SYSTEM-CODE               PIC X(3).
+           05  WS-SAVE-SOURCE-CODE               PIC X(1).
+           05  WS-SAVE-FILE-TYPE                 PIC X(1).
+       01  WS-TRAILER-TOTAL-RECS                 PIC 9(5) VALUE 0.
+       01  WS-TRAILER-SAVE.
+           05  WS-TRAILER-AMOUNT            PIC S9(15)V9(2).
+           05  WS-TRAILER-SHARE             PIC S9(13)V9(4).
+           05  WS-TRAILER-REPEAT-AMT        PIC S9(15)V9(2).
+           05  WS-TRAILER-REOPEN-AMT        PIC S9(15)V9(2).
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-CURR-DATE                      PIC 9(8).
+           05  WS-CURR-TIME                      PIC 9(6).
+       01  WS-REJECT-REASON                      PIC X(60).
+       01  WS-DATE-BREAKDOWN.
+           05  WS-DATE-CCYY                      PIC 9(4).
+           05  WS-DATE-MM                        PIC 9(2).
+           05  WS-DATE-DD                        PIC 9(2).
+       01  WS-DAYS-IN-MONTH                      PIC 9(2).
+       01  WS-DIM-TABLE-DATA.
+           05  FILLER                            PIC 9(2) VALUE 31.
+           05  FILLER                            PIC 9(2) VALUE 28.
+           05  FILLER                            PIC 9(2) VALUE 31.
+           05  FILLER                            PIC 9(2) VALUE 30.
+           05  FILLER                            PIC 9(2) VALUE 31.
+           05  FILLER                            PIC 9(2) VALUE 30.
+           05  FILLER                            PIC 9(2) VALUE 31.
+           05  FILLER                            PIC 9(2) VALUE 31.
+           05  FILLER                            PIC 9(2) VALUE 30.
+           05  FILLER                            PIC 9(2) VALUE 31.
+           05  FILLER                            PIC 9(2) VALUE 30.
+           05  FILLER                            PIC 9(2) VALUE 31.
+       01  WS-DIM-TABLE REDEFINES WS-DIM-TABLE-DATA.
+           05  WS-DIM-ENTRY                 PIC 9(2) OCCURS 12 TIMES.
+       01  WS-GENERIC-EDIT-FIELDS.
+           05  WS-GEN-CDE                        PIC X(1).
+           05  WS-GEN-AMT                        PIC S9(15)V9(4).
+           05  WS-GEN-LABEL                      PIC X(25).
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-WRK6520 UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1900-STAMP-CURRENT-TIMESTAMP
+           OPEN INPUT WRK6520-FILE
+           IF WS-WRK6520-STATUS NOT = '00'
+               DISPLAY 'NRS-WRK6520 OPEN FAILED, STATUS='
+                   WS-WRK6520-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-CHECK-RESTART.
+
+       1100-CHECK-RESTART.
+           OPEN INPUT WRK6520-CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ WRK6520-CKPT-FILE
+               IF WS-CKPT-STATUS = '00' AND CKPT-IN-PROGRESS
+                   MOVE 'Y' TO WS-RESTART-SW
+                   MOVE 'Y' TO WS-HEADER-SEEN-SW
+                   MOVE CKPT-LAST-KEY TO NRS-WRK6520-KEY
+                   MOVE CKPT-RECORDS-PROCESSED TO WS-DETAIL-COUNT
+                   MOVE CKPT-ACC-AMOUNT TO WS-ACC-AMOUNT
+                   MOVE CKPT-ACC-SHARE TO WS-ACC-SHARE
+                   MOVE CKPT-ACC-REPEAT-AMT TO WS-ACC-REPEAT-AMT
+                   MOVE CKPT-ACC-REOPEN-AMT TO WS-ACC-REOPEN-AMT
+                   MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE CKPT-ADJUSTMENT-COUNT TO WS-ADJUSTMENT-COUNT
+                   MOVE CKPT-MGMT-NAME TO WS-SAVE-MGMT-NAME
+                   MOVE CKPT-SYSTEM-CODE TO WS-SAVE-SYSTEM-CODE
+                   MOVE CKPT-SOURCE-CODE TO WS-SAVE-SOURCE-CODE
+                   MOVE CKPT-FILE-TYPE TO WS-SAVE-FILE-TYPE
+                   MOVE CKPT-SUPER-SHEET-DATE
+                       TO WS-SAVE-SUPER-SHEET-DATE
+               END-IF
+               CLOSE WRK6520-CKPT-FILE
+           END-IF
+           IF WS-RESTART-SW = 'Y'
+               DISPLAY 'RESUMING NRS-WRK6520 LOAD PAST KEY '
+                   NRS-WRK6520-KEY
+               START WRK6520-FILE KEY IS GREATER THAN NRS-WRK6520-KEY
+                   INVALID KEY
+                       DISPLAY 'CHECKPOINT KEY NOT FOUND - RESTART'
+                           '-ING FROM TOP'
+                       PERFORM 1150-RESET-RESTART-STATE
+               END-START
+           END-IF.
+
+       1150-RESET-RESTART-STATE.
+           MOVE 'N' TO WS-RESTART-SW
+           MOVE 'N' TO WS-HEADER-SEEN-SW
+           MOVE 0 TO WS-DETAIL-COUNT
+           MOVE 0 TO WS-ADJUSTMENT-COUNT
+           MOVE 0 TO WS-REJECT-COUNT
+           MOVE 0 TO WS-ACC-AMOUNT
+           MOVE 0 TO WS-ACC-SHARE
+           MOVE 0 TO WS-ACC-REPEAT-AMT
+           MOVE 0 TO WS-ACC-REOPEN-AMT
+           MOVE SPACES TO WS-SAVE-MGMT-NAME
+           MOVE SPACES TO WS-SAVE-SYSTEM-CODE
+           MOVE SPACES TO WS-SAVE-SOURCE-CODE
+           MOVE SPACES TO WS-SAVE-FILE-TYPE
+           MOVE 0 TO WS-SAVE-SUPER-SHEET-DATE.
+
+       2000-PROCESS-WRK6520.
+           READ WRK6520-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   PERFORM 2100-HANDLE-RECORD
+           END-READ.
+
+       2100-HANDLE-RECORD.
+           EVALUATE TRUE
+               WHEN WRK6520-HEADER-REC
+                   PERFORM 2200-PROCESS-HEADER
+               WHEN WRK6520-DETAIL-REC
+                   PERFORM 2300-PROCESS-DETAIL
+               WHEN WRK6520-TRAILER-REC
+                   PERFORM 2400-PROCESS-TRAILER
+               WHEN WRK6520-ADJUSTMENT-REC
+                   PERFORM 2500-PROCESS-ADJUSTMENT
+               WHEN OTHER
+                   PERFORM 2600-REJECT-UNKNOWN-RECORD
+           END-EVALUATE.
+
+       2200-PROCESS-HEADER.
+           IF NOT WRK6520-CONTROL-FUND-CODE
+               MOVE 'N' TO WS-RECON-PASS-SW
+               MOVE SPACES TO WRK6520-RPT-LINE
+               STRING 'HEADER RECORD FUND-CODE IS NOT THE RESERVED '
+                   DELIMITED BY SIZE
+                   'CONTROL VALUE - KSDS KEY COLLISION RISK'
+                   DELIMITED BY SIZE
+                   INTO WRK6520-RPT-LINE
+               PERFORM 2930-WRITE-RPT-LINE
+           END-IF
+           MOVE SUPER-SHEET-DATE OF HEADER-DATA-AREA
+               TO WS-SAVE-SUPER-SHEET-DATE
+           MOVE MGMT-NAME TO WS-SAVE-MGMT-NAME
+           MOVE SYSTEM-CODE TO WS-SAVE-SYSTEM-CODE
+           MOVE SOURCE-CODE TO WS-SAVE-SOURCE-CODE
+           MOVE FILE-TYPE TO WS-SAVE-FILE-TYPE
+           MOVE 'Y' TO WS-HEADER-SEEN-SW.
+
+       2300-PROCESS-DETAIL.
+           ADD 1 TO WS-DETAIL-COUNT
+           PERFORM 2310-VALIDATE-DETAIL
+           IF WS-VALID-SW = 'Y'
+               ADD AMOUNT-DATA OF DETAIL-DATA-AREA TO WS-ACC-AMOUNT
+               ADD SHARE-DATA OF DETAIL-DATA-AREA TO WS-ACC-SHARE
+               ADD MTD-REPEAT-AMT OF DETAIL-DATA-AREA
+                   TO WS-ACC-REPEAT-AMT
+               ADD MTD-REOPEN-AMT OF DETAIL-DATA-AREA
+                   TO WS-ACC-REOPEN-AMT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 2900-WRITE-REJECT-LINE
+           END-IF
+           ADD 1 TO WS-RECS-SINCE-CKPT
+           IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 2700-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECS-SINCE-CKPT
+           END-IF.
+
+       2310-VALIDATE-DETAIL.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM 2320-VALIDATE-DATE
+           IF WS-VALID-SW = 'Y'
+               PERFORM 2330-VALIDATE-STATE-CODE
+           END-IF
+           IF WS-VALID-SW = 'Y'
+               PERFORM 2340-VALIDATE-MGMT-CODE
+           END-IF
+           IF WS-VALID-SW = 'Y'
+               PERFORM 2350-VALIDATE-CODE-FIELDS
+           END-IF.
+
+       2320-VALIDATE-DATE.
+           MOVE SUPER-SHEET-DATE OF DETAIL-DATA-AREA
+               TO WS-DATE-BREAKDOWN
+           IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'INVALID MONTH IN SUPER-SHEET-DATE'
+                   TO WS-REJECT-REASON
+           ELSE
+               MOVE WS-DIM-ENTRY(WS-DATE-MM) TO WS-DAYS-IN-MONTH
+               IF WS-DATE-MM = 2
+                   AND FUNCTION MOD(WS-DATE-CCYY, 4) = 0
+                   AND (FUNCTION MOD(WS-DATE-CCYY, 100) NOT = 0
+                        OR FUNCTION MOD(WS-DATE-CCYY, 400) = 0)
+                   MOVE 29 TO WS-DAYS-IN-MONTH
+               END-IF
+               IF WS-DATE-DD < 1 OR WS-DATE-DD > WS-DAYS-IN-MONTH
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'INVALID DAY IN SUPER-SHEET-DATE'
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2330-VALIDATE-STATE-CODE.
+           SET WS-STATE-IDX TO 1
+           SEARCH ALL WS-STATE-CODE-ENTRY
+               AT END
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'UNRECOGNIZED STATE-CODE' TO WS-REJECT-REASON
+               WHEN WS-STATE-CODE-ENTRY(WS-STATE-IDX) = STATE-CODE
+                   CONTINUE
+           END-SEARCH.
+
+       2340-VALIDATE-MGMT-CODE.
+           SET WS-MGMT-IDX TO 1
+           SEARCH WS-MGMT-CODE-ENTRY
+               AT END
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'UNRECOGNIZED MGMT-CODE' TO WS-REJECT-REASON
+               WHEN WS-MGMT-CODE-ENTRY(WS-MGMT-IDX) = MGMT-CODE
+                   CONTINUE
+           END-SEARCH.
+
+       2350-VALIDATE-CODE-FIELDS.
+           MOVE MTD-REPEAT-AMT-CDE OF DETAIL-DATA-AREA TO WS-GEN-CDE
+           MOVE MTD-REPEAT-AMT OF DETAIL-DATA-AREA TO WS-GEN-AMT
+           MOVE 'MTD-REPEAT-AMT-CDE' TO WS-GEN-LABEL
+           PERFORM 2360-VALIDATE-ONE-CDE
+           IF WS-VALID-SW = 'Y'
+               MOVE SHARES-CODE OF DETAIL-DATA-AREA TO WS-GEN-CDE
+               MOVE SHARE-DATA OF DETAIL-DATA-AREA TO WS-GEN-AMT
+               MOVE 'SHARES-CODE' TO WS-GEN-LABEL
+               PERFORM 2360-VALIDATE-ONE-CDE
+           END-IF
+           IF WS-VALID-SW = 'Y'
+               MOVE DOLLAR-CODE OF DETAIL-DATA-AREA TO WS-GEN-CDE
+               MOVE AMOUNT-DATA OF DETAIL-DATA-AREA TO WS-GEN-AMT
+               MOVE 'DOLLAR-CODE' TO WS-GEN-LABEL
+               PERFORM 2360-VALIDATE-ONE-CDE
+           END-IF
+           IF WS-VALID-SW = 'Y'
+               MOVE MTD-REOPEN-AMT-CDE OF DETAIL-DATA-AREA
+                   TO WS-GEN-CDE
+               MOVE MTD-REOPEN-AMT OF DETAIL-DATA-AREA TO WS-GEN-AMT
+               MOVE 'MTD-REOPEN-AMT-CDE' TO WS-GEN-LABEL
+               PERFORM 2360-VALIDATE-ONE-CDE
+           END-IF.
+
+       2360-VALIDATE-ONE-CDE.
+           IF WS-GEN-CDE NOT = 'C' AND WS-GEN-CDE NOT = 'D'
+               MOVE 'N' TO WS-VALID-SW
+               STRING WS-GEN-LABEL ' HAS AN UNRECOGNIZED CODE VALUE'
+                   DELIMITED BY SIZE INTO WS-REJECT-REASON
+           ELSE
+               IF WS-GEN-CDE = 'C' AND WS-GEN-AMT < 0
+                   MOVE 'N' TO WS-VALID-SW
+                   STRING WS-GEN-LABEL ' IS C BUT AMOUNT IS NEGATIVE'
+                       DELIMITED BY SIZE INTO WS-REJECT-REASON
+               END-IF
+               IF WS-GEN-CDE = 'D' AND WS-GEN-AMT > 0
+                   MOVE 'N' TO WS-VALID-SW
+                   STRING WS-GEN-LABEL ' IS D BUT AMOUNT IS POSITIVE'
+                       DELIMITED BY SIZE INTO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2400-PROCESS-TRAILER.
+           IF NOT WRK6520-CONTROL-FUND-CODE
+               MOVE 'N' TO WS-RECON-PASS-SW
+               MOVE SPACES TO WRK6520-RPT-LINE
+               STRING 'TRAILER RECORD FUND-CODE IS NOT THE RESERVED '
+                   DELIMITED BY SIZE
+                   'CONTROL VALUE - KSDS KEY COLLISION RISK'
+                   DELIMITED BY SIZE
+                   INTO WRK6520-RPT-LINE
+               PERFORM 2930-WRITE-RPT-LINE
+           END-IF
+           MOVE 'Y' TO WS-TRAILER-SEEN-SW
+           MOVE TOTAL-RECS TO WS-TRAILER-TOTAL-RECS
+           MOVE AMOUNT-DATA OF TRAILER-DATA-AREA TO WS-TRAILER-AMOUNT
+           MOVE SHARE-DATA OF TRAILER-DATA-AREA TO WS-TRAILER-SHARE
+           MOVE MTD-REPEAT-AMT OF TRAILER-DATA-AREA
+               TO WS-TRAILER-REPEAT-AMT
+           MOVE MTD-REOPEN-AMT OF TRAILER-DATA-AREA
+               TO WS-TRAILER-REOPEN-AMT.
+
+       2450-RECONCILE-TRAILER.
+      *    A KSDS RECORD KEY IS FUND-CODE/STATE-CODE (REQ 003), SO
+      *    "READ NEXT RECORD" RETURNS RECORDS IN ASCENDING-KEY ORDER,
+      *    NOT THE ARRIVAL ORDER OF THE ORIGINAL SEQUENTIAL FEED - THE
+      *    TRAILER CAN SORT AHEAD OF SOME DETAILS. RECONCILIATION IS
+      *    THEREFORE DEFERRED TO HERE (CALLED FROM 3000-FINALIZE,
+      *    AFTER THE WHOLE FILE HAS BEEN READ AND ACCUMULATED) AND
+      *    COMPARES AGAINST THE WS-TRAILER-* SNAPSHOT TAKEN IN
+      *    2400-PROCESS-TRAILER RATHER THAN THE CURRENT RECORD BUFFER,
+      *    SO THE RESULT NO LONGER DEPENDS ON WHERE THE TRAILER FELL
+      *    IN KEY ORDER RELATIVE TO THE DETAIL/ADJUSTMENT RECORDS.
+           IF WS-TRAILER-SEEN-SW NOT = 'Y'
+               MOVE 'N' TO WS-RECON-PASS-SW
+               MOVE 'NO TRAILER RECORD FOUND ON SUPER SHEET FILE'
+                   TO WRK6520-RPT-LINE
+               PERFORM 2930-WRITE-RPT-LINE
+           ELSE
+               IF WS-DETAIL-COUNT NOT = WS-TRAILER-TOTAL-RECS
+                   MOVE 'N' TO WS-RECON-PASS-SW
+                   MOVE SPACES TO WRK6520-RPT-LINE
+                   STRING 'RECORD COUNT BREAK - COUNTED '
+                       DELIMITED BY SIZE
+                       WS-DETAIL-COUNT DELIMITED BY SIZE
+                       ' TRAILER TOTAL-RECS ' DELIMITED BY SIZE
+                       WS-TRAILER-TOTAL-RECS DELIMITED BY SIZE
+                       INTO WRK6520-RPT-LINE
+                   PERFORM 2930-WRITE-RPT-LINE
+               END-IF
+               IF WS-ACC-AMOUNT NOT = WS-TRAILER-AMOUNT
+                   MOVE 'N' TO WS-RECON-PASS-SW
+                   MOVE 'DOLLAR HASH-TOTAL BREAK ON AMOUNT-DATA'
+                       TO WRK6520-RPT-LINE
+                   PERFORM 2930-WRITE-RPT-LINE
+               END-IF
+               IF WS-ACC-SHARE NOT = WS-TRAILER-SHARE
+                   MOVE 'N' TO WS-RECON-PASS-SW
+                   MOVE 'DOLLAR HASH-TOTAL BREAK ON SHARE-DATA'
+                       TO WRK6520-RPT-LINE
+                   PERFORM 2930-WRITE-RPT-LINE
+               END-IF
+               IF WS-ACC-REPEAT-AMT NOT = WS-TRAILER-REPEAT-AMT
+                   MOVE 'N' TO WS-RECON-PASS-SW
+                   MOVE 'DOLLAR HASH-TOTAL BREAK ON MTD-REPEAT-AMT'
+                       TO WRK6520-RPT-LINE
+                   PERFORM 2930-WRITE-RPT-LINE
+               END-IF
+               IF WS-ACC-REOPEN-AMT NOT = WS-TRAILER-REOPEN-AMT
+                   MOVE 'N' TO WS-RECON-PASS-SW
+                   MOVE 'DOLLAR HASH-TOTAL BREAK ON MTD-REOPEN-AMT'
+                       TO WRK6520-RPT-LINE
+                   PERFORM 2930-WRITE-RPT-LINE
+               END-IF
+           END-IF.
+
+       2500-PROCESS-ADJUSTMENT.
+           ADD 1 TO WS-ADJUSTMENT-COUNT
+           PERFORM 2510-VALIDATE-ADJUSTMENT
+           IF WS-VALID-SW = 'Y'
+               MOVE SPACES TO WRK6520-RPT-LINE
+               STRING 'ADJUSTMENT RECEIVED FOR FUND ' DELIMITED BY SIZE
+                   FUND-CODE DELIMITED BY SIZE
+                   ' REASON ' DELIMITED BY SIZE
+                   ADJ-REASON-CODE DELIMITED BY SIZE
+                   ' ORIGINAL DATE ' DELIMITED BY SIZE
+                   ADJ-ORIGINAL-SS-DATE DELIMITED BY SIZE
+                   INTO WRK6520-RPT-LINE
+               PERFORM 2930-WRITE-RPT-LINE
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 2900-WRITE-REJECT-LINE
+           END-IF.
+
+       2510-VALIDATE-ADJUSTMENT.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF NOT ADJ-REASON-REPEAT AND NOT ADJ-REASON-REOPEN
+                   AND NOT ADJ-REASON-OTHER
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'UNRECOGNIZED ADJ-REASON-CODE' TO WS-REJECT-REASON
+           END-IF
+           IF WS-VALID-SW = 'Y'
+               MOVE ADJ-MTD-REPEAT-AMT-CDE TO WS-GEN-CDE
+               MOVE ADJ-MTD-REPEAT-AMT TO WS-GEN-AMT
+               MOVE 'ADJ-MTD-REPEAT-AMT-CDE' TO WS-GEN-LABEL
+               PERFORM 2360-VALIDATE-ONE-CDE
+           END-IF
+           IF WS-VALID-SW = 'Y'
+               MOVE ADJ-SHARES-CODE TO WS-GEN-CDE
+               MOVE ADJ-SHARE-DATA TO WS-GEN-AMT
+               MOVE 'ADJ-SHARES-CODE' TO WS-GEN-LABEL
+               PERFORM 2360-VALIDATE-ONE-CDE
+           END-IF
+           IF WS-VALID-SW = 'Y'
+               MOVE ADJ-DOLLAR-CODE TO WS-GEN-CDE
+               MOVE ADJ-AMOUNT-DATA TO WS-GEN-AMT
+               MOVE 'ADJ-DOLLAR-CODE' TO WS-GEN-LABEL
+               PERFORM 2360-VALIDATE-ONE-CDE
+           END-IF
+           IF WS-VALID-SW = 'Y'
+               MOVE ADJ-MTD-REOPEN-AMT-CDE TO WS-GEN-CDE
+               MOVE ADJ-MTD-REOPEN-AMT TO WS-GEN-AMT
+               MOVE 'ADJ-MTD-REOPEN-AMT-CDE' TO WS-GEN-LABEL
+               PERFORM 2360-VALIDATE-ONE-CDE
+           END-IF.
+
+       2600-REJECT-UNKNOWN-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO WRK6520-RPT-LINE
+           STRING 'UNRECOGNIZED RECORD-CODE [' DELIMITED BY SIZE
+               RECORD-CODE DELIMITED BY SIZE
+               '] FOR FUND ' DELIMITED BY SIZE
+               FUND-CODE DELIMITED BY SIZE
+               INTO WRK6520-RPT-LINE
+           PERFORM 2930-WRITE-RPT-LINE.
+
+       2700-WRITE-CHECKPOINT.
+           PERFORM 1900-STAMP-CURRENT-TIMESTAMP
+           MOVE WS-CURR-DATE TO CKPT-RUN-DATE
+           MOVE WS-CURR-TIME TO CKPT-RUN-TIME
+           MOVE 'I' TO CKPT-STATUS
+           MOVE NRS-WRK6520-KEY TO CKPT-LAST-KEY
+           MOVE WS-DETAIL-COUNT TO CKPT-RECORDS-PROCESSED
+           MOVE WS-SAVE-MGMT-NAME TO CKPT-MGMT-NAME
+           MOVE WS-SAVE-SYSTEM-CODE TO CKPT-SYSTEM-CODE
+           MOVE WS-SAVE-SOURCE-CODE TO CKPT-SOURCE-CODE
+           MOVE WS-SAVE-FILE-TYPE TO CKPT-FILE-TYPE
+           MOVE WS-SAVE-SUPER-SHEET-DATE TO CKPT-SUPER-SHEET-DATE
+           MOVE WS-ACC-AMOUNT TO CKPT-ACC-AMOUNT
+           MOVE WS-ACC-SHARE TO CKPT-ACC-SHARE
+           MOVE WS-ACC-REPEAT-AMT TO CKPT-ACC-REPEAT-AMT
+           MOVE WS-ACC-REOPEN-AMT TO CKPT-ACC-REOPEN-AMT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-ADJUSTMENT-COUNT TO CKPT-ADJUSTMENT-COUNT
+           OPEN OUTPUT WRK6520-CKPT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'NRS-WRK6520 CHECKPOINT OPEN FAILED, STATUS='
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           WRITE WRK6520-CKPT-RECORD
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'NRS-WRK6520 CHECKPOINT WRITE FAILED, STATUS='
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           CLOSE WRK6520-CKPT-FILE.
+
+       2890-OPEN-RPT-IF-NEEDED.
+           IF WS-RPT-OPEN-SW NOT = 'Y'
+               OPEN OUTPUT WRK6520-RPT-FILE
+               MOVE 'Y' TO WS-RPT-OPEN-SW
+           END-IF.
+
+       2900-WRITE-REJECT-LINE.
+           PERFORM 2890-OPEN-RPT-IF-NEEDED
+           MOVE SPACES TO WRK6520-RPT-LINE
+           STRING 'REJECTED FUND ' DELIMITED BY SIZE
+               FUND-CODE DELIMITED BY SIZE
+               ' - ' DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO WRK6520-RPT-LINE
+           WRITE WRK6520-RPT-LINE.
+
+       2930-WRITE-RPT-LINE.
+           PERFORM 2890-OPEN-RPT-IF-NEEDED
+           WRITE WRK6520-RPT-LINE.
+
+       1900-STAMP-CURRENT-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURR-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURR-TIME.
+
+       3000-FINALIZE.
+           CLOSE WRK6520-FILE
+           PERFORM 2450-RECONCILE-TRAILER
+           IF WS-HEADER-SEEN-SW NOT = 'Y'
+               DISPLAY 'NO HEADER RECORD FOUND ON SUPER SHEET FILE'
+               MOVE 'N' TO WS-RECON-PASS-SW
+           END-IF
+           IF WS-REJECT-COUNT > 0
+               MOVE 'N' TO WS-RECON-PASS-SW
+           END-IF
+           PERFORM 3100-WRITE-AUDIT-RECORD
+           PERFORM 3200-WRITE-FINAL-CHECKPOINT
+           IF WS-RPT-OPEN-SW = 'Y'
+               CLOSE WRK6520-RPT-FILE
+           END-IF
+           IF WS-RECON-PASS-SW = 'N'
+               DISPLAY 'NRS-WRK6520 RECONCILIATION FAILED - SEE '
+                   'EXCEPTION REPORT'
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       3100-WRITE-AUDIT-RECORD.
+           PERFORM 1900-STAMP-CURRENT-TIMESTAMP
+           MOVE WS-CURR-DATE TO AUD-RUN-DATE
+           MOVE WS-CURR-TIME TO AUD-RUN-TIME
+           MOVE WS-SAVE-SUPER-SHEET-DATE TO AUD-SUPER-SHEET-DATE
+           MOVE WS-SAVE-MGMT-NAME TO AUD-MGMT-NAME
+           MOVE WS-SAVE-SYSTEM-CODE TO AUD-SYSTEM-CODE
+           MOVE WS-SAVE-SOURCE-CODE TO AUD-SOURCE-CODE
+           MOVE WS-SAVE-FILE-TYPE TO AUD-FILE-TYPE
+           IF WS-TRAILER-SEEN-SW = 'Y'
+               MOVE WS-TRAILER-TOTAL-RECS TO AUD-TOTAL-RECS
+           ELSE
+               MOVE 0 TO AUD-TOTAL-RECS
+           END-IF
+           MOVE WS-DETAIL-COUNT TO AUD-RECS-COUNTED
+           IF WS-RECON-PASS-SW = 'Y'
+               MOVE 'P' TO AUD-RECON-STATUS
+           ELSE
+               MOVE 'F' TO AUD-RECON-STATUS
+           END-IF
+           OPEN EXTEND WRK6520-AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT WRK6520-AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'NRS-WRK6520 AUDIT OPEN FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           WRITE WRK6520-AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'NRS-WRK6520 AUDIT WRITE FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           CLOSE WRK6520-AUDIT-FILE.
+
+       3200-WRITE-FINAL-CHECKPOINT.
+           MOVE WS-CURR-DATE TO CKPT-RUN-DATE
+           MOVE WS-CURR-TIME TO CKPT-RUN-TIME
+           MOVE 'C' TO CKPT-STATUS
+           MOVE NRS-WRK6520-KEY TO CKPT-LAST-KEY
+           MOVE WS-DETAIL-COUNT TO CKPT-RECORDS-PROCESSED
+           MOVE WS-SAVE-MGMT-NAME TO CKPT-MGMT-NAME
+           MOVE WS-SAVE-SYSTEM-CODE TO CKPT-SYSTEM-CODE
+           MOVE WS-SAVE-SOURCE-CODE TO CKPT-SOURCE-CODE
+           MOVE WS-SAVE-FILE-TYPE TO CKPT-FILE-TYPE
+           MOVE WS-SAVE-SUPER-SHEET-DATE TO CKPT-SUPER-SHEET-DATE
+           MOVE WS-ACC-AMOUNT TO CKPT-ACC-AMOUNT
+           MOVE WS-ACC-SHARE TO CKPT-ACC-SHARE
+           MOVE WS-ACC-REPEAT-AMT TO CKPT-ACC-REPEAT-AMT
+           MOVE WS-ACC-REOPEN-AMT TO CKPT-ACC-REOPEN-AMT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-ADJUSTMENT-COUNT TO CKPT-ADJUSTMENT-COUNT
+           OPEN OUTPUT WRK6520-CKPT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'NRS-WRK6520 CHECKPOINT OPEN FAILED, STATUS='
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           WRITE WRK6520-CKPT-RECORD
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'NRS-WRK6520 CHECKPOINT WRITE FAILED, STATUS='
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           CLOSE WRK6520-CKPT-FILE.
