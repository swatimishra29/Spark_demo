@@ -0,0 +1,20 @@
+      *================================================================
+      *    WRK6520A.CPY
+      *    Audit trail record appended once per NRS-WRK6520 run so
+      *    run history survives after the day's Super Sheet file is
+      *    purged.
+      *================================================================
+       01  WRK6520-AUDIT-RECORD.
+           05  AUD-RUN-DATE                      PIC 9(8).
+           05  AUD-RUN-TIME                      PIC 9(6).
+           05  AUD-SUPER-SHEET-DATE              PIC 9(8).
+           05  AUD-MGMT-NAME                     PIC X(10).
+           05  AUD-SYSTEM-CODE                   PIC X(3).
+           05  AUD-SOURCE-CODE                   PIC X(1).
+           05  AUD-FILE-TYPE                     PIC X(1).
+           05  AUD-TOTAL-RECS                    PIC 9(5).
+           05  AUD-RECS-COUNTED                  PIC 9(5).
+           05  AUD-RECON-STATUS                  PIC X(1).
+               88  AUD-RECON-PASS                 VALUE 'P'.
+               88  AUD-RECON-FAIL                  VALUE 'F'.
+           05  FILLER                            PIC X(10).
