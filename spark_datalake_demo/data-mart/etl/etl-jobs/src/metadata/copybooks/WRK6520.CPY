@@ -0,0 +1,108 @@
+      *================================================================
+      *    WRK6520.CPY
+      *    Super Sheet record layout shared by every NRS-WRK6520
+      *    reader/writer program.  RECORD-CODE selects which
+      *    REDEFINES of DETAIL-DATA-AREA applies:
+      *        H = HEADER-DATA-AREA
+      *        D = DETAIL-DATA-AREA
+      *        T = TRAILER-DATA-AREA
+      *        A = ADJUSTMENT-DATA-AREA
+      *    NRS-WRK6520-KEY redefines FUND-CODE forward through
+      *    STATE-CODE, which DETAIL-DATA-AREA deliberately carries
+      *    immediately after FUND-CODE (ahead of MGMT-CODE) so the
+      *    two fields request 003 asks the KSDS to be keyed on are
+      *    contiguous - a caller can build a FUND-CODE+STATE-CODE
+      *    lookup key with no other field's value in hand.
+      *    THE RECORD KEY IS UNIQUE FILE-WIDE ACROSS EVERY RECORD-CODE,
+      *    NOT JUST WITHIN DETAIL-DATA-AREA, SO HEADER/TRAILER/
+      *    ADJUSTMENT RECORDS ALSO NEED A REAL, CONTROLLED VALUE IN
+      *    THOSE SAME 10 BYTES RATHER THAN WHATEVER THEIR OWN
+      *    REDEFINITION HAPPENS TO PUT THERE:
+      *      - HEADER AND TRAILER ARE FILE-LEVEL CONTROL RECORDS (ONE
+      *        EACH PER FILE, NOT TIED TO A FUND), SO THEIR FUND-CODE
+      *        MUST BE THE RESERVED SENTINEL WRK6520-CONTROL-FUND-CODE
+      *        (ZERO) - A VALUE NO REAL FUND USES - SO THEIR KEY CAN
+      *        NEVER COLLIDE WITH A DETAIL'S FUND-CODE+STATE-CODE.
+      *        2200-PROCESS-HEADER/2400-PROCESS-TRAILER IN BSK.TIP88
+      *        FAIL RECONCILIATION IF THIS ISN'T HONORED.
+      *      - ADJUSTMENT CARRIES A REAL FUND-CODE (IT CORRECTS A
+      *        SPECIFIC FUND'S DETAIL), AND MULTIPLE ADJUSTMENTS CAN
+      *        TARGET THE SAME FUND, SO ADJ-SEQUENCE-NO OCCUPIES THE
+      *        SAME 3 KEY BYTES STATE-CODE DOES FOR DETAIL - THE
+      *        UPSTREAM FEED MUST ASSIGN IT A VALUE UNIQUE PER FUND,
+      *        THE SAME CONTRACT IT ALREADY HOLDS FOR STATE-CODE.
+      *================================================================
+       01  NRS-WRK6520.
+           05  RECORD-CODE                       PIC X(1).
+               88  WRK6520-HEADER-REC             VALUE 'H'.
+               88  WRK6520-DETAIL-REC             VALUE 'D'.
+               88  WRK6520-TRAILER-REC            VALUE 'T'.
+               88  WRK6520-ADJUSTMENT-REC         VALUE 'A'.
+           05  FUND-CODE                         PIC 9(7).
+               88  WRK6520-CONTROL-FUND-CODE       VALUE 0.
+           05  NRS-WRK6520-KEY REDEFINES FUND-CODE
+                                                  PIC X(10).
+           05  DETAIL-DATA-AREA.
+               10  STATE-CODE                    PIC 9(3).
+               10  MGMT-CODE                     PIC X(2).
+               10  SUPER-SHEET-DATE              PIC 9(8).
+               10  MTD-REPEAT-AMT-CDE            PIC X(1).
+                   88  MTD-REPEAT-AMT-CREDIT      VALUE 'C'.
+                   88  MTD-REPEAT-AMT-DEBIT       VALUE 'D'.
+               10  MTD-REPEAT-AMT                PIC S9(15)V9(2).
+               10  SHARES-CODE                   PIC X(1).
+                   88  SHARES-CREDIT               VALUE 'C'.
+                   88  SHARES-DEBIT                VALUE 'D'.
+               10  SHARE-DATA                    PIC S9(13)V9(4).
+               10  DOLLAR-CODE                   PIC X(1).
+                   88  DOLLAR-CREDIT               VALUE 'C'.
+                   88  DOLLAR-DEBIT                VALUE 'D'.
+               10  AMOUNT-DATA                   PIC S9(15)V9(2).
+               10  MTD-REOPEN-AMT-CDE            PIC X(1).
+                   88  MTD-REOPEN-AMT-CREDIT      VALUE 'C'.
+                   88  MTD-REOPEN-AMT-DEBIT       VALUE 'D'.
+               10  MTD-REOPEN-AMT                PIC S9(15)V9(2).
+           05  HEADER-DATA-AREA REDEFINES DETAIL-DATA-AREA.
+               10  FILLER                        PIC X(5).
+               10  SUPER-SHEET-DATE              PIC 9(8).
+               10  MGMT-NAME                     PIC X(10).
+               10  SYSTEM-CODE                   PIC X(3).
+               10  SOURCE-CODE                   PIC X(1).
+               10  FILE-TYPE                     PIC X(1).
+               10  FILLER                        PIC X(57).
+           05  TRAILER-DATA-AREA REDEFINES DETAIL-DATA-AREA.
+               10  MTD-REPEAT-AMT-CDE            PIC X(1).
+               10  MTD-REPEAT-AMT                PIC S9(15)V9(2).
+               10  TOTAL-RECS                    PIC 9(5).
+               10  SHARES-CODE                   PIC X(1).
+               10  SHARE-DATA                    PIC S9(13)V9(4).
+               10  DOLLAR-CODE                   PIC X(1).
+               10  AMOUNT-DATA                   PIC S9(15)V9(2).
+               10  MTD-REOPEN-AMT-CDE            PIC X(1).
+               10  MTD-REOPEN-AMT                PIC S9(15)V9(2).
+               10  FILLER                        PIC X(8).
+           05  ADJUSTMENT-DATA-AREA REDEFINES DETAIL-DATA-AREA.
+               10  ADJ-SEQUENCE-NO               PIC 9(3).
+               10  ADJ-REASON-CODE               PIC X(1).
+                   88  ADJ-REASON-REPEAT          VALUE 'R'.
+                   88  ADJ-REASON-REOPEN          VALUE 'O'.
+                   88  ADJ-REASON-OTHER           VALUE 'X'.
+               10  ADJ-ORIGINAL-SS-DATE          PIC 9(8).
+               10  ADJ-MTD-REPEAT-AMT-CDE        PIC X(1).
+                   88  ADJ-MTD-REPEAT-AMT-CREDIT  VALUE 'C'.
+                   88  ADJ-MTD-REPEAT-AMT-DEBIT   VALUE 'D'.
+               10  ADJ-MTD-REPEAT-AMT            PIC S9(15)V9(2).
+               10  ADJ-SHARES-CODE               PIC X(1).
+                   88  ADJ-SHARES-CREDIT          VALUE 'C'.
+                   88  ADJ-SHARES-DEBIT           VALUE 'D'.
+               10  ADJ-SHARE-DATA                PIC S9(13)V9(4).
+               10  ADJ-DOLLAR-CODE               PIC X(1).
+                   88  ADJ-DOLLAR-CREDIT          VALUE 'C'.
+                   88  ADJ-DOLLAR-DEBIT           VALUE 'D'.
+               10  ADJ-AMOUNT-DATA               PIC S9(15)V9(2).
+               10  ADJ-MTD-REOPEN-AMT-CDE        PIC X(1).
+                   88  ADJ-MTD-REOPEN-AMT-CREDIT  VALUE 'C'.
+                   88  ADJ-MTD-REOPEN-AMT-DEBIT   VALUE 'D'.
+               10  ADJ-MTD-REOPEN-AMT            PIC S9(15)V9(2).
+               10  FILLER                        PIC X(1).
+           05  FILLER                            PIC X(27).
