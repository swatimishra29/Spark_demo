@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NRS-WRK6522.
+	     AUTHOR. AGENT.
+	     DATE WRITTEN. 08/08/2026.
+      *    DATA-MART EXTRACT CONVERTER FOR NRS-WRK6520.
+      *    READS THE SUPER SHEET FILE, SPLITS HEADER/DETAIL/TRAILER/
+      *    ADJUSTMENT RECORDS (BY RECORD-CODE) INTO FOUR DELIMITED
+      *    OUTPUT FILES, ONE PER RECORD TYPE, EACH WITH A
+      *    SELF-DESCRIBING COLUMN-HEADER LINE FOR THE ETL JOBS UNDER
+      *    spark_datalake_demo/data-mart/etl/etl-jobs.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WRK6520-FILE ASSIGN TO "FNAME"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NRS-WRK6520-KEY
+               FILE STATUS IS WS-WRK6520-STATUS.
+           SELECT WRK6522-HDR-FILE ASSIGN TO "HDROUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HDR-OUT-STATUS.
+           SELECT WRK6522-DTL-FILE ASSIGN TO "DTLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DTL-OUT-STATUS.
+           SELECT WRK6522-TRL-FILE ASSIGN TO "TRLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRL-OUT-STATUS.
+           SELECT WRK6522-ADJ-FILE ASSIGN TO "ADJOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADJ-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WRK6520-FILE.
+           COPY WRK6520.
+       FD  WRK6522-HDR-FILE.
+       01  WRK6522-HDR-LINE                     PIC X(200).
+       FD  WRK6522-DTL-FILE.
+       01  WRK6522-DTL-LINE                     PIC X(200).
+       FD  WRK6522-TRL-FILE.
+       01  WRK6522-TRL-LINE                     PIC X(200).
+       FD  WRK6522-ADJ-FILE.
+       01  WRK6522-ADJ-LINE                     PIC X(200).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-WRK6520-STATUS            PIC X(2).
+           05  WS-HDR-OUT-STATUS            PIC X(2).
+           05  WS-DTL-OUT-STATUS            PIC X(2).
+           05  WS-TRL-OUT-STATUS            PIC X(2).
+           05  WS-ADJ-OUT-STATUS            PIC X(2).
+       01  WS-EOF-SW                        PIC X(1) VALUE 'N'.
+           88  WS-EOF                         VALUE 'Y'.
+       01  WS-DELIM                         PIC X(1) VALUE '|'.
+       01  WS-EDIT-FIELDS.
+           05  WS-E-AMOUNT                   PIC -(14)9.99.
+           05  WS-E-SHARE                    PIC -(12)9.9999.
+           05  WS-E-REPEAT-AMT                PIC -(14)9.99.
+           05  WS-E-REOPEN-AMT                PIC -(14)9.99.
+           05  WS-E-STATE-CODE                PIC 999.
+           05  WS-E-SS-DATE                   PIC 9(8).
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-WRK6520 UNTIL WS-EOF
+           CLOSE WRK6520-FILE
+           CLOSE WRK6522-HDR-FILE
+           CLOSE WRK6522-DTL-FILE
+           CLOSE WRK6522-TRL-FILE
+           CLOSE WRK6522-ADJ-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT WRK6520-FILE
+           IF WS-WRK6520-STATUS NOT = '00'
+               DISPLAY 'NRS-WRK6522 OPEN FAILED, STATUS='
+                   WS-WRK6520-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT WRK6522-HDR-FILE
+           OPEN OUTPUT WRK6522-DTL-FILE
+           OPEN OUTPUT WRK6522-TRL-FILE
+           OPEN OUTPUT WRK6522-ADJ-FILE
+           PERFORM 1100-WRITE-COLUMN-HEADERS.
+
+       1100-WRITE-COLUMN-HEADERS.
+           STRING 'SUPER-SHEET-DATE' WS-DELIM 'MGMT-NAME' WS-DELIM
+               'SYSTEM-CODE' WS-DELIM 'SOURCE-CODE' WS-DELIM
+               'FILE-TYPE' DELIMITED BY SIZE
+               INTO WRK6522-HDR-LINE
+           WRITE WRK6522-HDR-LINE
+           STRING 'FUND-CODE' WS-DELIM 'MGMT-CODE' WS-DELIM
+               'STATE-CODE' WS-DELIM 'SUPER-SHEET-DATE' WS-DELIM
+               'MTD-REPEAT-AMT-CDE' WS-DELIM 'MTD-REPEAT-AMT' WS-DELIM
+               'SHARES-CODE' WS-DELIM 'SHARE-DATA' WS-DELIM
+               'DOLLAR-CODE' WS-DELIM 'AMOUNT-DATA' WS-DELIM
+               'MTD-REOPEN-AMT-CDE' WS-DELIM 'MTD-REOPEN-AMT'
+               DELIMITED BY SIZE
+               INTO WRK6522-DTL-LINE
+           WRITE WRK6522-DTL-LINE
+           STRING 'MTD-REPEAT-AMT-CDE' WS-DELIM 'MTD-REPEAT-AMT'
+               WS-DELIM 'TOTAL-RECS' WS-DELIM 'SHARES-CODE' WS-DELIM
+               'SHARE-DATA' WS-DELIM 'DOLLAR-CODE' WS-DELIM
+               'AMOUNT-DATA' WS-DELIM 'MTD-REOPEN-AMT-CDE' WS-DELIM
+               'MTD-REOPEN-AMT' DELIMITED BY SIZE
+               INTO WRK6522-TRL-LINE
+           WRITE WRK6522-TRL-LINE
+           STRING 'FUND-CODE' WS-DELIM 'ADJ-REASON-CODE' WS-DELIM
+               'ADJ-ORIGINAL-SS-DATE' WS-DELIM
+               'ADJ-MTD-REPEAT-AMT-CDE' WS-DELIM 'ADJ-MTD-REPEAT-AMT'
+               WS-DELIM 'ADJ-SHARES-CODE' WS-DELIM 'ADJ-SHARE-DATA'
+               WS-DELIM 'ADJ-DOLLAR-CODE' WS-DELIM 'ADJ-AMOUNT-DATA'
+               WS-DELIM 'ADJ-MTD-REOPEN-AMT-CDE' WS-DELIM
+               'ADJ-MTD-REOPEN-AMT' DELIMITED BY SIZE
+               INTO WRK6522-ADJ-LINE
+           WRITE WRK6522-ADJ-LINE.
+
+       2000-PROCESS-WRK6520.
+           READ WRK6520-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   PERFORM 2100-HANDLE-RECORD
+           END-READ.
+
+       2100-HANDLE-RECORD.
+           EVALUATE TRUE
+               WHEN WRK6520-HEADER-REC
+                   PERFORM 2200-WRITE-HEADER-LINE
+               WHEN WRK6520-DETAIL-REC
+                   PERFORM 2300-WRITE-DETAIL-LINE
+               WHEN WRK6520-TRAILER-REC
+                   PERFORM 2400-WRITE-TRAILER-LINE
+               WHEN WRK6520-ADJUSTMENT-REC
+                   PERFORM 2500-WRITE-ADJUSTMENT-LINE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2200-WRITE-HEADER-LINE.
+           MOVE SUPER-SHEET-DATE OF HEADER-DATA-AREA TO WS-E-SS-DATE
+           STRING WS-E-SS-DATE WS-DELIM
+               MGMT-NAME WS-DELIM
+               SYSTEM-CODE WS-DELIM
+               SOURCE-CODE WS-DELIM
+               FILE-TYPE DELIMITED BY SIZE
+               INTO WRK6522-HDR-LINE
+           WRITE WRK6522-HDR-LINE.
+
+       2300-WRITE-DETAIL-LINE.
+           MOVE STATE-CODE TO WS-E-STATE-CODE
+           MOVE SUPER-SHEET-DATE OF DETAIL-DATA-AREA TO WS-E-SS-DATE
+           MOVE MTD-REPEAT-AMT OF DETAIL-DATA-AREA TO WS-E-REPEAT-AMT
+           MOVE SHARE-DATA OF DETAIL-DATA-AREA TO WS-E-SHARE
+           MOVE AMOUNT-DATA OF DETAIL-DATA-AREA TO WS-E-AMOUNT
+           MOVE MTD-REOPEN-AMT OF DETAIL-DATA-AREA TO WS-E-REOPEN-AMT
+           STRING FUND-CODE WS-DELIM
+               MGMT-CODE WS-DELIM
+               WS-E-STATE-CODE WS-DELIM
+               WS-E-SS-DATE WS-DELIM
+               MTD-REPEAT-AMT-CDE OF DETAIL-DATA-AREA WS-DELIM
+               WS-E-REPEAT-AMT WS-DELIM
+               SHARES-CODE OF DETAIL-DATA-AREA WS-DELIM
+               WS-E-SHARE WS-DELIM
+               DOLLAR-CODE OF DETAIL-DATA-AREA WS-DELIM
+               WS-E-AMOUNT WS-DELIM
+               MTD-REOPEN-AMT-CDE OF DETAIL-DATA-AREA WS-DELIM
+               WS-E-REOPEN-AMT DELIMITED BY SIZE
+               INTO WRK6522-DTL-LINE
+           WRITE WRK6522-DTL-LINE.
+
+       2400-WRITE-TRAILER-LINE.
+           MOVE MTD-REPEAT-AMT OF TRAILER-DATA-AREA TO WS-E-REPEAT-AMT
+           MOVE SHARE-DATA OF TRAILER-DATA-AREA TO WS-E-SHARE
+           MOVE AMOUNT-DATA OF TRAILER-DATA-AREA TO WS-E-AMOUNT
+           MOVE MTD-REOPEN-AMT OF TRAILER-DATA-AREA TO WS-E-REOPEN-AMT
+           STRING MTD-REPEAT-AMT-CDE OF TRAILER-DATA-AREA WS-DELIM
+               WS-E-REPEAT-AMT WS-DELIM
+               TOTAL-RECS WS-DELIM
+               SHARES-CODE OF TRAILER-DATA-AREA WS-DELIM
+               WS-E-SHARE WS-DELIM
+               DOLLAR-CODE OF TRAILER-DATA-AREA WS-DELIM
+               WS-E-AMOUNT WS-DELIM
+               MTD-REOPEN-AMT-CDE OF TRAILER-DATA-AREA WS-DELIM
+               WS-E-REOPEN-AMT DELIMITED BY SIZE
+               INTO WRK6522-TRL-LINE
+           WRITE WRK6522-TRL-LINE.
+
+       2500-WRITE-ADJUSTMENT-LINE.
+           MOVE ADJ-ORIGINAL-SS-DATE TO WS-E-SS-DATE
+           MOVE ADJ-MTD-REPEAT-AMT TO WS-E-REPEAT-AMT
+           MOVE ADJ-SHARE-DATA TO WS-E-SHARE
+           MOVE ADJ-AMOUNT-DATA TO WS-E-AMOUNT
+           MOVE ADJ-MTD-REOPEN-AMT TO WS-E-REOPEN-AMT
+           STRING FUND-CODE WS-DELIM
+               ADJ-REASON-CODE WS-DELIM
+               WS-E-SS-DATE WS-DELIM
+               ADJ-MTD-REPEAT-AMT-CDE WS-DELIM
+               WS-E-REPEAT-AMT WS-DELIM
+               ADJ-SHARES-CODE WS-DELIM
+               WS-E-SHARE WS-DELIM
+               ADJ-DOLLAR-CODE WS-DELIM
+               WS-E-AMOUNT WS-DELIM
+               ADJ-MTD-REOPEN-AMT-CDE WS-DELIM
+               WS-E-REOPEN-AMT DELIMITED BY SIZE
+               INTO WRK6522-ADJ-LINE
+           WRITE WRK6522-ADJ-LINE.
