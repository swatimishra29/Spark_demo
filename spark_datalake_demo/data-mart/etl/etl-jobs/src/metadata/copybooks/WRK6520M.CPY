@@ -0,0 +1,23 @@
+      *================================================================
+      *    WRK6520M.CPY
+      *    Seed list of recognized management-company codes for
+      *    MGMT-CODE edit checks.  Maintained here until the
+      *    management-company master file is exposed to this job;
+      *    add new two-character codes at the end of the FILLER list.
+      *================================================================
+       01  WS-MGMT-CODE-TABLE-DATA.
+           05  FILLER                            PIC X(2) VALUE 'AA'.
+           05  FILLER                            PIC X(2) VALUE 'BB'.
+           05  FILLER                            PIC X(2) VALUE 'CC'.
+           05  FILLER                            PIC X(2) VALUE 'DD'.
+           05  FILLER                            PIC X(2) VALUE 'EE'.
+           05  FILLER                            PIC X(2) VALUE 'FF'.
+           05  FILLER                            PIC X(2) VALUE 'GG'.
+           05  FILLER                            PIC X(2) VALUE 'HH'.
+           05  FILLER                            PIC X(2) VALUE 'II'.
+           05  FILLER                            PIC X(2) VALUE 'JJ'.
+       01  WS-MGMT-CODE-TABLE REDEFINES WS-MGMT-CODE-TABLE-DATA.
+           05  WS-MGMT-CODE-ENTRY                PIC X(2)
+                   OCCURS 10 TIMES
+                   INDEXED BY WS-MGMT-IDX.
+       77  WS-MGMT-CODE-TABLE-MAX                PIC 9(4) VALUE 10.
