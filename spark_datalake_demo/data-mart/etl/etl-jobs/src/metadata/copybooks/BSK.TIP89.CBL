@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NRS-WRK6521.
+	     AUTHOR. AGENT.
+	     DATE WRITTEN. 08/08/2026.
+      *    MANAGEMENT/STATE SUMMARY REPORT OFF THE SUPER SHEET FILE.
+      *    READS NRS-WRK6520, BREAKS AMOUNT-DATA/SHARE-DATA OUT BY
+      *    MGMT-CODE/STATE-CODE, AND CARRIES MTD-REPEAT-AMT AND
+      *    MTD-REOPEN-AMT AS MEMO COLUMNS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WRK6520-FILE ASSIGN TO "FNAME"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NRS-WRK6520-KEY
+               FILE STATUS IS WS-WRK6520-STATUS.
+           SELECT WRK6521-RPT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WRK6520-FILE.
+           COPY WRK6520.
+       FD  WRK6521-RPT-FILE.
+       01  WRK6521-RPT-LINE                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-WRK6520-STATUS            PIC X(2).
+           05  WS-RPT-STATUS                PIC X(2).
+       01  WS-EOF-SW                        PIC X(1) VALUE 'N'.
+           88  WS-EOF                         VALUE 'Y'.
+       01  WS-HEADER-SAVE.
+           05  WS-SAVE-MGMT-NAME             PIC X(10).
+           05  WS-SAVE-SYSTEM-CODE           PIC X(3).
+      *    WS-MGMT-CODE-TABLE-MAX (WRK6520M.CPY) X WS-STATE-CODE-TABLE
+      *    ENTRIES (WRK6520S.CPY) IS 10 X 51 = 510 POSSIBLE DISTINCT
+      *    MGMT-CODE/STATE-CODE PAIRS - OCCURS MUST COVER THAT PLUS
+      *    HEADROOM FOR FUTURE CODE ADDITIONS TO EITHER SEED TABLE.
+       01  WS-SUMMARY-TABLE-MAX              PIC 9(4) VALUE 600.
+       01  WS-SUMMARY-COUNT                 PIC 9(4) VALUE 0.
+       01  WS-SUMMARY-TABLE.
+           05  WS-SUMMARY-ENTRY OCCURS 600 TIMES
+                   INDEXED BY WS-SUM-IDX.
+               10  WS-SUM-MGMT-CODE          PIC X(2).
+               10  WS-SUM-STATE-CODE         PIC 9(3).
+               10  WS-SUM-AMOUNT             PIC S9(15)V9(2).
+               10  WS-SUM-SHARE              PIC S9(13)V9(4).
+               10  WS-SUM-REPEAT-AMT         PIC S9(15)V9(2).
+               10  WS-SUM-REOPEN-AMT         PIC S9(15)V9(2).
+       01  WS-FOUND-SW                      PIC X(1).
+       01  WS-SEARCH-IDX                    PIC 9(4).
+       01  WS-EDIT-FIELDS.
+           05  WS-E-AMOUNT                   PIC -(14)9.99.
+           05  WS-E-SHARE                    PIC -(12)9.9999.
+           05  WS-E-REPEAT-AMT               PIC -(14)9.99.
+           05  WS-E-REOPEN-AMT               PIC -(14)9.99.
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-WRK6520 UNTIL WS-EOF
+           PERFORM 3000-PRINT-REPORT
+           CLOSE WRK6520-FILE
+           CLOSE WRK6521-RPT-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT WRK6520-FILE
+           IF WS-WRK6520-STATUS NOT = '00'
+               DISPLAY 'NRS-WRK6521 OPEN FAILED, STATUS='
+                   WS-WRK6520-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT WRK6521-RPT-FILE.
+
+       2000-PROCESS-WRK6520.
+           READ WRK6520-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   PERFORM 2100-HANDLE-RECORD
+           END-READ.
+
+       2100-HANDLE-RECORD.
+           EVALUATE TRUE
+               WHEN WRK6520-HEADER-REC
+                   MOVE MGMT-NAME TO WS-SAVE-MGMT-NAME
+                   MOVE SYSTEM-CODE TO WS-SAVE-SYSTEM-CODE
+               WHEN WRK6520-DETAIL-REC
+                   PERFORM 2200-ACCUMULATE-DETAIL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2200-ACCUMULATE-DETAIL.
+           PERFORM 2210-FIND-OR-ADD-SUMMARY-ENTRY
+           IF WS-FOUND-SW = 'Y'
+               ADD AMOUNT-DATA OF DETAIL-DATA-AREA
+                   TO WS-SUM-AMOUNT(WS-SUM-IDX)
+               ADD SHARE-DATA OF DETAIL-DATA-AREA
+                   TO WS-SUM-SHARE(WS-SUM-IDX)
+               ADD MTD-REPEAT-AMT OF DETAIL-DATA-AREA
+                   TO WS-SUM-REPEAT-AMT(WS-SUM-IDX)
+               ADD MTD-REOPEN-AMT OF DETAIL-DATA-AREA
+                   TO WS-SUM-REOPEN-AMT(WS-SUM-IDX)
+           END-IF.
+
+       2210-FIND-OR-ADD-SUMMARY-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-SUM-IDX TO 1
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-SUMMARY-COUNT
+               SET WS-SUM-IDX TO WS-SEARCH-IDX
+               IF WS-SUM-MGMT-CODE(WS-SUM-IDX) = MGMT-CODE
+                   AND WS-SUM-STATE-CODE(WS-SUM-IDX) = STATE-CODE
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-SW NOT = 'Y'
+               IF WS-SUMMARY-COUNT >= WS-SUMMARY-TABLE-MAX
+                   DISPLAY 'NRS-WRK6521 SUMMARY TABLE FULL - '
+                       'DROPPING MGMT/STATE COMBINATION'
+               ELSE
+                   ADD 1 TO WS-SUMMARY-COUNT
+                   SET WS-SUM-IDX TO WS-SUMMARY-COUNT
+                   MOVE MGMT-CODE TO WS-SUM-MGMT-CODE(WS-SUM-IDX)
+                   MOVE STATE-CODE TO WS-SUM-STATE-CODE(WS-SUM-IDX)
+                   MOVE 0 TO WS-SUM-AMOUNT(WS-SUM-IDX)
+                   MOVE 0 TO WS-SUM-SHARE(WS-SUM-IDX)
+                   MOVE 0 TO WS-SUM-REPEAT-AMT(WS-SUM-IDX)
+                   MOVE 0 TO WS-SUM-REOPEN-AMT(WS-SUM-IDX)
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-IF.
+
+       3000-PRINT-REPORT.
+           STRING 'MANAGEMENT/STATE SUMMARY - MGMT ' DELIMITED BY SIZE
+               WS-SAVE-MGMT-NAME DELIMITED BY SIZE
+               ' SYSTEM ' DELIMITED BY SIZE
+               WS-SAVE-SYSTEM-CODE DELIMITED BY SIZE
+               INTO WRK6521-RPT-LINE
+           WRITE WRK6521-RPT-LINE
+           STRING 'MGMT STATE        AMOUNT         SHARES'
+                   DELIMITED BY SIZE
+               '   REPEAT-AMT   REOPEN-AMT' DELIMITED BY SIZE
+               INTO WRK6521-RPT-LINE
+           WRITE WRK6521-RPT-LINE
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-SUMMARY-COUNT
+               SET WS-SUM-IDX TO WS-SEARCH-IDX
+               PERFORM 3100-PRINT-SUMMARY-LINE
+           END-PERFORM.
+
+       3100-PRINT-SUMMARY-LINE.
+           MOVE WS-SUM-AMOUNT(WS-SUM-IDX) TO WS-E-AMOUNT
+           MOVE WS-SUM-SHARE(WS-SUM-IDX) TO WS-E-SHARE
+           MOVE WS-SUM-REPEAT-AMT(WS-SUM-IDX) TO WS-E-REPEAT-AMT
+           MOVE WS-SUM-REOPEN-AMT(WS-SUM-IDX) TO WS-E-REOPEN-AMT
+           STRING WS-SUM-MGMT-CODE(WS-SUM-IDX) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-SUM-STATE-CODE(WS-SUM-IDX) DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-E-AMOUNT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-E-SHARE DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-E-REPEAT-AMT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-E-REOPEN-AMT DELIMITED BY SIZE
+               INTO WRK6521-RPT-LINE
+           WRITE WRK6521-RPT-LINE.
