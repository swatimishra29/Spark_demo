@@ -0,0 +1,26 @@
+      *================================================================
+      *    WRK6520K.CPY
+      *    Checkpoint record for the NRS-WRK6520 load job.  Carries
+      *    enough of the running reconciliation state (counts and
+      *    hash-total accumulators) that a restart can resume past
+      *    the last checkpoint instead of rereading HEADER-DATA-AREA.
+      *================================================================
+       01  WRK6520-CKPT-RECORD.
+           05  CKPT-RUN-DATE                     PIC 9(8).
+           05  CKPT-RUN-TIME                     PIC 9(6).
+           05  CKPT-STATUS                       PIC X(1).
+               88  CKPT-IN-PROGRESS               VALUE 'I'.
+               88  CKPT-COMPLETE                   VALUE 'C'.
+           05  CKPT-LAST-KEY                     PIC X(10).
+           05  CKPT-RECORDS-PROCESSED            PIC 9(9).
+           05  CKPT-MGMT-NAME                    PIC X(10).
+           05  CKPT-SYSTEM-CODE                  PIC X(3).
+           05  CKPT-SOURCE-CODE                  PIC X(1).
+           05  CKPT-FILE-TYPE                    PIC X(1).
+           05  CKPT-SUPER-SHEET-DATE             PIC 9(8).
+           05  CKPT-ACC-AMOUNT                   PIC S9(15)V9(2).
+           05  CKPT-ACC-SHARE                    PIC S9(13)V9(4).
+           05  CKPT-ACC-REPEAT-AMT               PIC S9(15)V9(2).
+           05  CKPT-ACC-REOPEN-AMT               PIC S9(15)V9(2).
+           05  CKPT-REJECT-COUNT                 PIC 9(9).
+           05  CKPT-ADJUSTMENT-COUNT             PIC 9(9).
