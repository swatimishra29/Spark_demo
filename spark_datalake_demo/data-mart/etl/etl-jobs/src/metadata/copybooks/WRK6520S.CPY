@@ -0,0 +1,63 @@
+      *================================================================
+      *    WRK6520S.CPY
+      *    Recognized STATE-CODE values (standard numeric FIPS
+      *    state codes, ascending) for STATE-CODE edit checks.
+      *    Kept in ascending order so SEARCH ALL can binary search.
+      *================================================================
+       01  WS-STATE-CODE-TABLE-DATA.
+           05  FILLER                            PIC 9(3) VALUE 001.
+           05  FILLER                            PIC 9(3) VALUE 002.
+           05  FILLER                            PIC 9(3) VALUE 004.
+           05  FILLER                            PIC 9(3) VALUE 005.
+           05  FILLER                            PIC 9(3) VALUE 006.
+           05  FILLER                            PIC 9(3) VALUE 008.
+           05  FILLER                            PIC 9(3) VALUE 009.
+           05  FILLER                            PIC 9(3) VALUE 010.
+           05  FILLER                            PIC 9(3) VALUE 011.
+           05  FILLER                            PIC 9(3) VALUE 012.
+           05  FILLER                            PIC 9(3) VALUE 013.
+           05  FILLER                            PIC 9(3) VALUE 015.
+           05  FILLER                            PIC 9(3) VALUE 016.
+           05  FILLER                            PIC 9(3) VALUE 017.
+           05  FILLER                            PIC 9(3) VALUE 018.
+           05  FILLER                            PIC 9(3) VALUE 019.
+           05  FILLER                            PIC 9(3) VALUE 020.
+           05  FILLER                            PIC 9(3) VALUE 021.
+           05  FILLER                            PIC 9(3) VALUE 022.
+           05  FILLER                            PIC 9(3) VALUE 023.
+           05  FILLER                            PIC 9(3) VALUE 024.
+           05  FILLER                            PIC 9(3) VALUE 025.
+           05  FILLER                            PIC 9(3) VALUE 026.
+           05  FILLER                            PIC 9(3) VALUE 027.
+           05  FILLER                            PIC 9(3) VALUE 028.
+           05  FILLER                            PIC 9(3) VALUE 029.
+           05  FILLER                            PIC 9(3) VALUE 030.
+           05  FILLER                            PIC 9(3) VALUE 031.
+           05  FILLER                            PIC 9(3) VALUE 032.
+           05  FILLER                            PIC 9(3) VALUE 033.
+           05  FILLER                            PIC 9(3) VALUE 034.
+           05  FILLER                            PIC 9(3) VALUE 035.
+           05  FILLER                            PIC 9(3) VALUE 036.
+           05  FILLER                            PIC 9(3) VALUE 037.
+           05  FILLER                            PIC 9(3) VALUE 038.
+           05  FILLER                            PIC 9(3) VALUE 039.
+           05  FILLER                            PIC 9(3) VALUE 040.
+           05  FILLER                            PIC 9(3) VALUE 041.
+           05  FILLER                            PIC 9(3) VALUE 042.
+           05  FILLER                            PIC 9(3) VALUE 044.
+           05  FILLER                            PIC 9(3) VALUE 045.
+           05  FILLER                            PIC 9(3) VALUE 046.
+           05  FILLER                            PIC 9(3) VALUE 047.
+           05  FILLER                            PIC 9(3) VALUE 048.
+           05  FILLER                            PIC 9(3) VALUE 049.
+           05  FILLER                            PIC 9(3) VALUE 050.
+           05  FILLER                            PIC 9(3) VALUE 051.
+           05  FILLER                            PIC 9(3) VALUE 053.
+           05  FILLER                            PIC 9(3) VALUE 054.
+           05  FILLER                            PIC 9(3) VALUE 055.
+           05  FILLER                            PIC 9(3) VALUE 056.
+       01  WS-STATE-CODE-TABLE REDEFINES WS-STATE-CODE-TABLE-DATA.
+           05  WS-STATE-CODE-ENTRY               PIC 9(3)
+                   OCCURS 51 TIMES
+                   ASCENDING KEY IS WS-STATE-CODE-ENTRY
+                   INDEXED BY WS-STATE-IDX.
